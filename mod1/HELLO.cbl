@@ -1,19 +1,609 @@
-       IDENTIFICATION DIVISION.                                
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO.
+       AUTHOR. D MARSH - ONLINE SYSTEMS.
+       INSTALLATION. WAREHOUSE CICS REGION.
+       DATE-WRITTEN. 01/05/1998.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *    MODIFICATION HISTORY                                        *
+      *    ------------------------------------------------------------*
+      *    DATE     INIT  DESCRIPTION                                  *
+      *    -------- ----  ---------------------------------------------*
+      *    01/05/98  DM   ORIGINAL SIGN-ON GREETING TRANSACTION.       *
+      *    08/09/26  DM   REPLACED SEND TEXT WITH BMS-MAPPED PANEL     *
+      *                   HELOMAP/HELOSET (HEADER, PROTECTED MESSAGE   *
+      *                   AREA, PF3=EXIT LINE).                       *
+      *    08/09/26  DM   MADE PSEUDO-CONVERSATIONAL.  RETURNS WITH    *
+      *                   TRANSID AND A COMMAREA STATE FLAG SO A       *
+      *                   "PRESS ENTER TO CONTINUE" TRIP CAN BE        *
+      *                   CHAINED OFF THIS SCREEN WITHOUT THE OPERATOR *
+      *                   RE-KEYING THE TRANSACTION ID.                *
+      *    08/09/26  DM   PERSONALIZED THE GREETING -- LOOKS UP THE    *
+      *                   SIGNED-ON OPERATOR ID ON THE NEW OPMSTR      *
+      *                   VSAM FILE AND BUILDS "HELLO, <NAME>" IN      *
+      *                   PLACE OF THE STATIC LITERAL.                 *
+      *    08/09/26  DM   WRITES ONE AUDIT RECORD PER INVOCATION TO    *
+      *                   TD QUEUE HAUD (TERMINAL, TASK NUMBER,        *
+      *                   OPERATOR, TIMESTAMP) FOR THE NIGHTLY VOLUME  *
+      *                   EXTRACT.                                     *
+      *    08/09/26  DM   ADDED HANDLE ABEND / HANDLE CONDITION        *
+      *                   RECOVERY.  AN ABEND OR A FAILED SEND/RECEIVE *
+      *                   NOW LOGS TO THE AUDIT TRAIL AND SENDS A      *
+      *                   PLAIN-ENGLISH HELP DESK MESSAGE INSTEAD OF   *
+      *                   LETTING THE TASK DIE WITH A RAW ABEND CODE.  *
+      *    08/09/26  DM   GREETING TEXT NOW COMES FROM THE LANGUAGE-   *
+      *                   CODED MESSAGE TABLE (HELOMSGT), KEYED BY THE *
+      *                   LANGUAGE CODE ON THE OPERATOR'S MASTER       *
+      *                   RECORD, SO THE PANEL CAN GREET IN EN/ES/FR.  *
+      *    08/09/26  DM   ADDED A SIGNON CHECK.  A TERMINAL THAT IS    *
+      *                   NOT SIGNED ON, OR WHOSE USER IS NOT          *
+      *                   AUTHORIZED TO THIS TRANSACTION BY THE        *
+      *                   EXTERNAL SECURITY MANAGER, IS REJECTED       *
+      *                   BEFORE WS-MESSAGE IS EVER BUILT.             *
+      *    08/09/26  DM   CHECKPOINTS THE COMMAREA TO A TS QUEUE KEYED *
+      *                   BY TERMINAL ID ON EVERY RETURN, AND RESTORES *
+      *                   FROM IT ON A "FRESH" ENTRY, SO A MID-FLOW    *
+      *                   ABEND OR POWER-CYCLE CAN RESUME INSTEAD OF   *
+      *                   FORCING A FULL RE-SIGNON.                    *
+      *    08/09/26  DM   PUBLISHES A SIGNON EVENT (OPERATOR, TERMINAL,*
+      *                   TIMESTAMP) TO MQ RIGHT AFTER THE AUDIT-TRAIL *
+      *                   WRITE, FOR THE NEW WEB SHIFT-COVERAGE        *
+      *                   DASHBOARD.                                  *
+      *    08/09/26  DM   MOVED THE AUDIT WRITE AND MQ PUBLISH TO RUN  *
+      *                   AFTER THE SIGNON CHECK PASSES (NOT BEFORE), *
+      *                   SO A REJECTED TERMINAL NEVER REACHES THE     *
+      *                   AUDIT TRAIL OR THE DASHBOARD FEED, AND       *
+      *                   RESTRICTED THE MQ PUBLISH TO A TRUE NEW      *
+      *                   SIGNON SO A RESTORED CHECKPOINT OR A REPEAT  *
+      *                   CONTINUATION TRIP DOES NOT TELL THE          *
+      *                   DASHBOARD "SIGNED ON" AGAIN FOR THE SAME     *
+      *                   LOGICAL SESSION (EACH STILL GETS ITS OWN     *
+      *                   AUDIT RECORD FOR THE VOLUME REPORT).  THE    *
+      *                   CHECKPOINT/RESTORE LOGIC NOW BUILDS AND      *
+      *                   READS A WORKING-STORAGE MIRROR OF THE        *
+      *                   COMMAREA INSTEAD OF DFHCOMMAREA ITSELF WHILE *
+      *                   EIBCALEN = 0 (NO REAL COMMAREA IS            *
+      *                   ADDRESSABLE YET ON THAT PATH), AND A         *
+      *                   RESTORED CHECKPOINT NOW RE-SENDS THE         *
+      *                   GREETING PANEL RATHER THAN ENDING SILENTLY.  *
+      *    08/09/26  DM   A RESTORED CHECKPOINT IS NOW ONLY TRUSTED    *
+      *                   WHEN ITS SAVED OPERATOR ID MATCHES THE LIVE  *
+      *                   ONE -- OTHERWISE IT IS DELETED AND TREATED   *
+      *                   AS A TRUE NEW SIGNON, SO A TERMINAL REUSED   *
+      *                   BY A DIFFERENT OPERATOR AFTER AN ABENDED OR  *
+      *                   REJECTED TRIP NO LONGER INHERITS THE PRIOR   *
+      *                   OPERATOR'S NAME AND LANGUAGE.  HMSGO AND     *
+      *                   HEMSGO ARE NOW BLANKED BEFORE EACH SEND MAP  *
+      *                   SO NEITHER FIELD CAN CARRY LEFTOVER CONTENT  *
+      *                   FROM A PATH THAT NEVER SET IT.               *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-MESSAGE          PIC X(30).                       
+       01  WS-MESSAGE              PIC X(52).
+       01  WS-OPERID               PIC X(03).
+       01  WS-GREETING-NAME        PIC X(30).
+       01  WS-FILE-RESP            PIC S9(08) COMP.
+       01  WS-ABSTIME               PIC S9(15) COMP.
+       01  WS-ABEND-CODE            PIC X(04).
+       01  WS-TASK-DISPLAY          PIC Z(06)9.
+       01  WS-ABEND-MSG             PIC X(60).
+       01  WS-LANG-CD               PIC X(02).
+       01  WS-GREETING-TEXT         PIC X(20).
+       01  WS-USERID                PIC X(08).
+       01  WS-DFLT-USERID           PIC X(08)   VALUE 'CICSUSER'.
+       01  WS-SECURITY-RESP         PIC S9(08) COMP.
+       01  WS-NOTSIGNED-MSG         PIC X(40)
+               VALUE 'PLEASE SIGN ON BEFORE USING THIS TRANS.'.
+       01  WS-SIGNON-OK-SW          PIC X(01)   VALUE 'Y'.
+           88  WS-SIGNON-OK             VALUE 'Y'.
+       01  WS-RESTORED-SW           PIC X(01)   VALUE 'N'.
+           88  WS-RESTORED               VALUE 'Y'.
+       01  WS-TSQ-NAME.
+           05  FILLER               PIC X(03)   VALUE 'HCK'.
+           05  WS-TSQ-TERM          PIC X(04).
+       01  WS-MQ-HCONN              PIC S9(09) COMP VALUE 0.
+       01  WS-MQ-BUFLEN             PIC S9(09) COMP.
+       01  WS-MQ-COMPCODE           PIC S9(09) COMP.
+       01  WS-MQ-REASON             PIC S9(09) COMP.
+
+      ******************************************************************
+      *    WS-CHECKPOINT-AREA IS A WORKING-STORAGE MIRROR OF HELOCOM   *
+      *    (SAME LAYOUT, DIFFERENT NAMES SO IT CAN COEXIST WITH THE    *
+      *    LINKAGE SECTION COPY OF DFHCOMMAREA BELOW).  ON A "FRESH"   *
+      *    ENTRY (EIBCALEN = 0) THERE IS NO REAL COMMAREA YET -- NO    *
+      *    GETMAIN HAS HAPPENED AND DFHCOMMAREA IS NOT ADDRESSABLE --  *
+      *    SO THE OUTBOUND STATE FOR RETURN AND THE TS QUEUE ARE BOTH  *
+      *    BUILT HERE INSTEAD.  DFHCOMMAREA ITSELF IS ONLY TOUCHED     *
+      *    ONCE EIBCALEN > 0 HAS PROVEN CICS ACTUALLY PASSED ONE IN.   *
+      ******************************************************************
+       COPY HELOCOM REPLACING
+            ==DFHCOMMAREA==         BY ==WS-CHECKPOINT-AREA==
+            ==HELO-CA-FIRST-TIME==  BY ==WS-CA-FIRST-TIME==
+            ==HELO-CA-WAITING-CONT== BY ==WS-CA-WAITING-CONT==
+            ==HELO-CA-DONE==        BY ==WS-CA-DONE==
+            ==HELO-CA-STATE==       BY ==WS-CA-STATE==
+            ==HELO-CA-OPERID==      BY ==WS-CA-OPERID==
+            ==HELO-CA-OPER-NAME==   BY ==WS-CA-OPER-NAME==
+            ==HELO-CA-LANG-CD==     BY ==WS-CA-LANG-CD==.
+
+       COPY HELOMAP.
+       COPY DFHAID.
+       COPY HELOPMR.
+       COPY HELOAUD.
+       COPY HELOMSG.
+       COPY HELOMQC.
+       COPY HELOMQO.
+       COPY HELOMQD.
+       COPY HELOMQP.
+       COPY HELOMQE.
+
+       LINKAGE SECTION.
+       COPY HELOCOM.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+           EXEC CICS ASSIGN
+                OPERID(WS-OPERID)
+           END-EXEC
+
+           PERFORM 1100-CHECK-SIGNON THRU 1100-EXIT
+
+           IF WS-SIGNON-OK
+               PERFORM 2300-WRITE-AUDIT-RECORD THRU 2300-EXIT
+
+               MOVE EIBTRMID TO WS-TSQ-TERM
+
+               IF EIBCALEN = 0
+                   PERFORM 1200-RESTORE-CHECKPOINT THRU 1200-EXIT
+                   PERFORM 2000-SEND-GREETING THRU 2000-EXIT
+               ELSE
+                   PERFORM 3000-PROCESS-CONTINUE THRU 3000-EXIT
+               END-IF
+           ELSE
+               PERFORM 9000-REJECT-NOT-SIGNED-ON THRU 9000-EXIT
+           END-IF.
+
+           GO TO 0000-EXIT.
+
+       0000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1000-INITIALIZE -- ESTABLISHES ABEND AND CONDITION          *
+      *    RECOVERY FOR THE REST OF THE TASK.  ANY ABEND, A FAILED     *
+      *    SEND/RECEIVE MAP (MAPFAIL), OR AN UNEXPECTED EXEC CICS      *
+      *    ERROR CONDITION ALL FUNNEL INTO 9800-ABEND-HANDLER.         *
+      ******************************************************************
+       1000-INITIALIZE.
+
+           EXEC CICS HANDLE ABEND
+                LABEL(9800-ABEND-HANDLER)
+           END-EXEC
+
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(9800-ABEND-HANDLER)
+                ERROR(9800-ABEND-HANDLER)
+           END-EXEC.
+
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1100-CHECK-SIGNON -- REJECTS A TERMINAL THAT IS NOT SIGNED  *
+      *    ON, OR WHOSE SIGNED-ON USER IS NOT AUTHORIZED TO THIS       *
+      *    TRANSACTION BY THE EXTERNAL SECURITY MANAGER, BEFORE ANY    *
+      *    MESSAGE TEXT IS BUILT OR SENT.                              *
+      ******************************************************************
+       1100-CHECK-SIGNON.
+
+           MOVE 'Y' TO WS-SIGNON-OK-SW
+
+           EXEC CICS ASSIGN
+                USERID(WS-USERID)
+           END-EXEC
+
+           IF WS-USERID = WS-DFLT-USERID OR WS-USERID = SPACE
+               MOVE 'N' TO WS-SIGNON-OK-SW
+           ELSE
+               EXEC CICS QUERY SECURITY
+                    RESTYPE('TRANSACTION')
+                    RESID('HELO')
+                    RESP(WS-SECURITY-RESP)
+               END-EXEC
+               IF WS-SECURITY-RESP NOT = DFHRESP(NORMAL)
+                   MOVE 'N' TO WS-SIGNON-OK-SW
+               END-IF
+           END-IF.
+
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1200-RESTORE-CHECKPOINT -- ON A "FRESH" ENTRY (NO COMMAREA  *
+      *    PASSED IN, SO EIBCALEN = 0 AND DFHCOMMAREA IS NOT YET       *
+      *    ADDRESSABLE) CHECK WHETHER THIS TERMINAL HAS A SAVED        *
+      *    CHECKPOINT FROM AN EARLIER TRIP THAT NEVER COMPLETED (E.G.  *
+      *    THE TERMINAL WAS POWER-CYCLED MID-FLOW).  A CHECKPOINT IS   *
+      *    ONLY TRUSTED WHEN ITS SAVED OPERATOR ID MATCHES THE LIVE    *
+      *    ONE EXEC CICS ASSIGN JUST RETURNED -- A CHECKPOINT LEFT     *
+      *    BEHIND BY A DIFFERENT OPERATOR (THE TERMINAL WAS REJECTED   *
+      *    OR ABENDED MID-FLOW AND A NEW OPERATOR SIGNED ON TO IT      *
+      *    BEFORE 3000-PROCESS-CONTINUE EVER GOT TO DELETEQ IT) IS     *
+      *    DISCARDED HERE INSTEAD, SO THAT TERMINAL GETS A TRUE NEW    *
+      *    SIGNON RATHER THAN THE PRIOR OPERATOR'S NAME AND LANGUAGE.  *
+      ******************************************************************
+       1200-RESTORE-CHECKPOINT.
+
+           MOVE 'N' TO WS-RESTORED-SW
+
+           EXEC CICS READQ TS
+                QUEUE(WS-TSQ-NAME)
+                INTO(WS-CHECKPOINT-AREA)
+                ITEM(1)
+                RESP(WS-FILE-RESP)
+           END-EXEC
+
+           IF WS-FILE-RESP = DFHRESP(NORMAL)
+               IF WS-CA-OPERID = WS-OPERID
+                   MOVE 'Y' TO WS-RESTORED-SW
+               ELSE
+                   EXEC CICS DELETEQ TS
+                        QUEUE(WS-TSQ-NAME)
+                        RESP(WS-FILE-RESP)
+                   END-EXEC
+               END-IF
+           END-IF.
+
+       1200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-SEND-GREETING -- BUILDS THE PANEL AND SENDS IT, EITHER *
+      *    ON THE TRUE FIRST TRIP THROUGH THE TRANSACTION OR WHEN A    *
+      *    SAVED CHECKPOINT IS BEING RE-DISPLAYED AFTER A MID-FLOW     *
+      *    ABEND OR POWER-CYCLE.  ALWAYS REACHED WITH EIBCALEN = 0, SO *
+      *    THE OUTBOUND STATE IS BUILT IN WS-CHECKPOINT-AREA, NOT      *
+      *    DFHCOMMAREA, WHICH IS NOT YET ADDRESSABLE ON THIS PATH.     *
+      *    THE SIGNON-EVENT PUBLISH ONLY FIRES WHEN THIS IS A TRUE     *
+      *    NEW SIGNON -- A RE-SENT CHECKPOINT IS THE SAME LOGICAL      *
+      *    SESSION AND MUST NOT TELL THE DASHBOARD "SIGNED ON" AGAIN.  *
+      ******************************************************************
+       2000-SEND-GREETING.
+
+           MOVE SPACES TO HMSGO HEMSGO
+
+           PERFORM 2100-LOOKUP-OPERATOR THRU 2100-EXIT
+           PERFORM 2200-LOOKUP-MESSAGE THRU 2200-EXIT
+
+           IF NOT WS-RESTORED
+               PERFORM 2400-PUBLISH-SIGNON-EVENT THRU 2400-EXIT
+           END-IF
+
+           STRING WS-GREETING-TEXT DELIMITED BY '  '
+                   ', ' DELIMITED BY SIZE
+                   WS-GREETING-NAME DELIMITED BY '  '
+                   INTO WS-MESSAGE
+           END-STRING
+
+           MOVE WS-MESSAGE TO HMSGO
+
+           EXEC CICS SEND MAP('HELOMAP')
+                MAPSET('HELOSET')
+                FROM(HELOMAPO)
+                ERASE
+           END-EXEC
+
+           MOVE 'W' TO WS-CA-STATE
+           MOVE WS-OPERID TO WS-CA-OPERID
+           MOVE WS-GREETING-NAME TO WS-CA-OPER-NAME
+           MOVE WS-LANG-CD TO WS-CA-LANG-CD
+
+           PERFORM 2500-SAVE-CHECKPOINT THRU 2500-EXIT
+
+           EXEC CICS RETURN
+                TRANSID('HELO')
+                COMMAREA(WS-CHECKPOINT-AREA)
+           END-EXEC.
+
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2100-LOOKUP-OPERATOR -- READS THE OPERATOR MASTER FILE BY   *
+      *    OPERATOR ID.  IF THE OPERATOR IS NOT ON FILE (NOTFND) A     *
+      *    GENERIC NAME AND THE ENGLISH LANGUAGE CODE ARE USED SO THE  *
+      *    GREETING STILL MAKES SENSE.                                 *
+      ******************************************************************
+       2100-LOOKUP-OPERATOR.
+
+           MOVE 'OPERATOR' TO WS-GREETING-NAME
+           MOVE 'EN' TO WS-LANG-CD
+
+           MOVE WS-OPERID TO HELO-OPMR-OPERID
+
+           EXEC CICS READ
+                FILE('OPMSTR')
+                INTO(HELO-OPMR-RECORD)
+                RIDFLD(WS-OPERID)
+                KEYLENGTH(3)
+                RESP(WS-FILE-RESP)
+           END-EXEC
+
+           IF WS-FILE-RESP = DFHRESP(NORMAL)
+               MOVE HELO-OPMR-NAME TO WS-GREETING-NAME
+               MOVE HELO-OPMR-LANG-CD TO WS-LANG-CD
+           END-IF.
+
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2200-LOOKUP-MESSAGE -- READS THE LANGUAGE-CODED MESSAGE     *
+      *    TABLE BY THE OPERATOR'S LANGUAGE CODE.  FALLS BACK TO THE   *
+      *    ENGLISH GREETING IF THE LANGUAGE CODE IS NOT ON FILE.       *
+      ******************************************************************
+       2200-LOOKUP-MESSAGE.
+
+           MOVE 'HELLO' TO WS-GREETING-TEXT
+
+           EXEC CICS READ
+                FILE('HELOMSGT')
+                INTO(HELO-MSGT-RECORD)
+                RIDFLD(WS-LANG-CD)
+                KEYLENGTH(2)
+                RESP(WS-FILE-RESP)
+           END-EXEC
+
+           IF WS-FILE-RESP = DFHRESP(NORMAL)
+               MOVE HELO-MSGT-GREETING TO WS-GREETING-TEXT
+           END-IF.
+
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3000-PROCESS-CONTINUE -- OPERATOR RESPONDED TO THE GREETING *
+      *    PANEL (EIBCALEN > 0, SO DFHCOMMAREA IS THE REAL ONE CICS    *
+      *    PASSED BACK IN).  THE MESSAGE AREA IS FULLY PROTECTED SO    *
+      *    THERE IS NOTHING TO RECEIVE BACK, AND NO FOLLOW-ON PANEL IS *
+      *    WIRED UP YET, SO ANY ATTENTION KEY (PF3, ENTER, OR CLEAR)   *
+      *    ENDS THE CONVERSATION CLEANLY THE SAME WAY.                 *
+      ******************************************************************
+       3000-PROCESS-CONTINUE.
+
+           MOVE 'D' TO HELO-CA-STATE
+
+           EXEC CICS DELETEQ TS
+                QUEUE(WS-TSQ-NAME)
+                RESP(WS-FILE-RESP)
+           END-EXEC
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2500-SAVE-CHECKPOINT -- WRITES WS-CHECKPOINT-AREA TO A TS   *
+      *    QUEUE KEYED BY TERMINAL ID SO 1200-RESTORE-CHECKPOINT CAN   *
+      *    PICK THE CONVERSATION BACK UP IF THIS TRIP NEVER MAKES IT   *
+      *    BACK.  REWRITE UPDATES AN EXISTING ITEM 1; IF THE QUEUE     *
+      *    DOES NOT YET EXIST (FIRST CHECKPOINT FOR THIS TERMINAL)     *
+      *    REWRITE FAILS WITH QIDERR AND A PLAIN WRITEQ CREATES IT.    *
+      ******************************************************************
+       2500-SAVE-CHECKPOINT.
+
+           EXEC CICS WRITEQ TS
+                QUEUE(WS-TSQ-NAME)
+                FROM(WS-CHECKPOINT-AREA)
+                ITEM(1)
+                REWRITE
+                RESP(WS-FILE-RESP)
+           END-EXEC
+
+           IF WS-FILE-RESP NOT = DFHRESP(NORMAL)
+               EXEC CICS WRITEQ TS
+                    QUEUE(WS-TSQ-NAME)
+                    FROM(WS-CHECKPOINT-AREA)
+                    ITEM(1)
+                    RESP(WS-FILE-RESP)
+               END-EXEC
+           END-IF.
+
+       2500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2300-WRITE-AUDIT-RECORD -- LOGS EVERY INVOCATION OF HELO    *
+      *    THAT GETS PAST THE SIGNON CHECK (FIRST TRIP AND EACH        *
+      *    PSEUDO-CONVERSATIONAL CONTINUATION) TO TD QUEUE HAUD FOR    *
+      *    THE NIGHTLY VOLUME REPORT.  A TERMINAL REJECTED BY          *
+      *    1100-CHECK-SIGNON NEVER REACHES THIS PARAGRAPH.  RESP IS    *
+      *    CODED SO A FULL HAUD QUEUE DOES NOT DRIVE THIS WRITEQ TD    *
+      *    BACK INTO THE HANDLE CONDITION ERROR TRAP SET UP IN         *
+      *    1000-INITIALIZE -- A LOST AUDIT RECORD IS NOT WORTH         *
+      *    ABENDING THE OPERATOR'S SIGN-ON OVER.                       *
+      ******************************************************************
+       2300-WRITE-AUDIT-RECORD.
+
+           PERFORM 2250-STAMP-AUDIT-TIME THRU 2250-EXIT
+
+           MOVE EIBTRMID TO HELO-AUD-TERM-ID
+           MOVE EIBTASKN TO HELO-AUD-TASK-NO
+           MOVE WS-OPERID TO HELO-AUD-OPERID
+           SET HELO-AUD-SIGNON-EVT TO TRUE
+           MOVE SPACE TO HELO-AUD-ABEND-CODE
+
+           EXEC CICS WRITEQ TD
+                QUEUE('HAUD')
+                FROM(HELO-AUDIT-RECORD)
+                LENGTH(LENGTH OF HELO-AUDIT-RECORD)
+                RESP(WS-FILE-RESP)
+           END-EXEC.
+
+       2300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2400-PUBLISH-SIGNON-EVENT -- DROPS THE SAME OPERATOR/       *
+      *    TERMINAL/TIMESTAMP INFORMATION JUST WRITTEN TO THE AUDIT    *
+      *    TRAIL ONTO AN MQ QUEUE SO THE WEB SHIFT-COVERAGE DASHBOARD  *
+      *    CAN SHOW WHO IS SIGNED ON WITHOUT POLLING THE REGION.       *
+      *    CALLED ONLY FROM 2000-SEND-GREETING, AND ONLY WHEN THIS IS  *
+      *    A TRUE NEW SIGNON (NOT WS-RESTORED) AND NOT EVERY PSEUDO-   *
+      *    CONVERSATIONAL CONTINUATION TRIP, SO THE DASHBOARD GETS     *
+      *    ONE "SIGNED ON" EVENT PER SESSION INSTEAD OF ONE PER        *
+      *    KEYSTROKE.  THE CICS-MQ ADAPTER SUPPLIES THE QUEUE MANAGER  *
+      *    CONNECTION, SO HELLO JUST ISSUES THE MQI PUT -- A FAILED    *
+      *    PUT (DASHBOARD FEED DOWN) MUST NEVER STOP THE OPERATOR'S    *
+      *    SCREEN FROM COMING UP, SO WS-MQ-COMPCODE IS NOT CHECKED     *
+      *    AGAINST HELO-AUD-SIGNON-EVT OR ALLOWED TO DRIVE ANY GO TO.  *
+      ******************************************************************
+       2400-PUBLISH-SIGNON-EVENT.
+
+           MOVE HELO-AUD-OPERID     TO HELO-MQE-OPERID
+           MOVE HELO-AUD-TERM-ID    TO HELO-MQE-TERM-ID
+           MOVE HELO-AUD-DATE       TO HELO-MQE-DATE
+           MOVE HELO-AUD-TIME       TO HELO-MQE-TIME
+
+           MOVE HELO-MQOT-Q TO HELO-MQOD-OBJECTTYPE
+           MOVE 'HELO.SIGNON.EVENTS' TO HELO-MQOD-OBJECTNAME
+           MOVE SPACE TO HELO-MQOD-OBJECTQMGRNAME
+
+           MOVE 'MQSTR   ' TO HELO-MQMD-FORMAT
+           MOVE HELO-MQMT-DATAGRAM TO HELO-MQMD-MSGTYPE
+           MOVE HELO-MQPER-PERSISTENT TO HELO-MQMD-PERSISTENCE
+
+           MOVE 0 TO HELO-MQPMO-OPTIONS
+
+           MOVE LENGTH OF HELO-MQ-EVENT-RECORD TO WS-MQ-BUFLEN
+
+           CALL 'MQPUT1' USING WS-MQ-HCONN
+                                HELO-MQOD
+                                HELO-MQMD
+                                HELO-MQPMO
+                                WS-MQ-BUFLEN
+                                HELO-MQ-EVENT-RECORD
+                                WS-MQ-COMPCODE
+                                WS-MQ-REASON.
+
+       2400-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2250-STAMP-AUDIT-TIME -- COMMON DATE/TIME STAMP LOGIC FOR   *
+      *    THE AUDIT RECORD, SHARED BY THE NORMAL SIGN-ON EVENT AND    *
+      *    THE ABEND HANDLER BELOW.                                    *
+      ******************************************************************
+       2250-STAMP-AUDIT-TIME.
+
+           EXEC CICS ASSIGN
+                ABSTIME(WS-ABSTIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                YYMMDD(HELO-AUD-DATE)
+                TIME(HELO-AUD-TIME)
+           END-EXEC.
+
+       2250-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9000-REJECT-NOT-SIGNED-ON -- SENDS A PLAIN "PLEASE SIGN ON" *
+      *    MESSAGE THROUGH THE SAME HELOMAP/HELOSET PANEL USED FOR THE *
+      *    GREETING (THE MESSAGE RIDES IN HEMSGO, THE BOTTOM-LINE      *
+      *    FIELD) AND ENDS THE TASK WITHOUT EVER BUILDING THE          *
+      *    GREETING OR RETURNING WITH A TRANSID, SO AN UNAUTHENTICATED *
+      *    TERMINAL CANNOT RIDE ALONG INTO THE CHAIN BEHIND THIS TASK. *
+      ******************************************************************
+       9000-REJECT-NOT-SIGNED-ON.
+
+           MOVE SPACES TO HMSGO HEMSGO
+
+           MOVE WS-NOTSIGNED-MSG TO HEMSGO
+
+           EXEC CICS SEND MAP('HELOMAP')
+                MAPSET('HELOSET')
+                FROM(HELOMAPO)
+                ERASE
+           END-EXEC
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       9000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9800-ABEND-HANDLER -- REACHED FROM HANDLE ABEND OR HANDLE   *
+      *    CONDITION.  LOGS THE ABEND CODE AND TASK NUMBER TO THE      *
+      *    AUDIT TRAIL AND SENDS A PLAIN-ENGLISH MESSAGE THROUGH THE   *
+      *    SAME HELOMAP/HELOSET PANEL (VIA HEMSGO) INSTEAD OF LETTING  *
+      *    THE OPERATOR SEE A RAW CICS ABEND SCREEN.  THE WRITEQ TD    *
+      *    AND SEND MAP BOTH CARRY RESP SO A SECOND FAILURE IN THIS    *
+      *    HANDLER CANNOT RE-DRIVE HANDLE CONDITION ERROR BACK INTO    *
+      *    ITSELF -- A BAD RESPONSE ON THE AUDIT WRITE SKIPS STRAIGHT  *
+      *    TO RETURN RATHER THAN CONTINUING DOWN THE SAME PATH.        *
+      ******************************************************************
+       9800-ABEND-HANDLER.
+
+           MOVE SPACES TO HMSGO HEMSGO
+
+           EXEC CICS ASSIGN
+                ABCODE(WS-ABEND-CODE)
+           END-EXEC
+
+           PERFORM 2250-STAMP-AUDIT-TIME THRU 2250-EXIT
+
+           MOVE EIBTRMID TO HELO-AUD-TERM-ID
+           MOVE EIBTASKN TO HELO-AUD-TASK-NO
+           MOVE WS-OPERID TO HELO-AUD-OPERID
+           SET HELO-AUD-ABEND-EVT TO TRUE
+           MOVE WS-ABEND-CODE TO HELO-AUD-ABEND-CODE
+
+           EXEC CICS WRITEQ TD
+                QUEUE('HAUD')
+                FROM(HELO-AUDIT-RECORD)
+                LENGTH(LENGTH OF HELO-AUDIT-RECORD)
+                RESP(WS-FILE-RESP)
+           END-EXEC
+
+           IF WS-FILE-RESP NOT = DFHRESP(NORMAL)
+               GO TO 9800-RETURN
+           END-IF
+
+           MOVE EIBTASKN TO WS-TASK-DISPLAY
+
+           STRING 'SYSTEM ERROR - CONTACT THE HELP DESK, REF TASK '
+                   DELIMITED BY SIZE
+                   WS-TASK-DISPLAY DELIMITED BY SIZE
+                   INTO WS-ABEND-MSG
+           END-STRING
 
-       PROCEDURE DIVISION.                                     
+           MOVE WS-ABEND-MSG TO HEMSGO
 
-      * SENDING DATA TO SCREEN
+           EXEC CICS SEND MAP('HELOMAP')
+                MAPSET('HELOSET')
+                FROM(HELOMAPO)
+                ERASE
+                RESP(WS-FILE-RESP)
+           END-EXEC.
 
-           MOVE 'HELLO WORLD' TO WS-MESSAGE                
-           EXEC CICS SEND TEXT                             
-                FROM (WS-MESSAGE)                          
-           END-EXEC                                        
+       9800-RETURN.
 
-      * TASK TERMINATES WITHOUT ANY INTERACTION FROM THE USER
+           EXEC CICS RETURN
+           END-EXEC.
 
-           EXEC CICS RETURN END=EXEC.
\ No newline at end of file
+       9800-EXIT.
+           EXIT.
