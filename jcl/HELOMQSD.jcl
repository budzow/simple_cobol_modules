@@ -0,0 +1,18 @@
+//HELOMQSD JOB (SYSPROG),'DEFINE HELO MQ QUEUE',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* DEFINE THE LOCAL QUEUE HELO PUBLISHES SIGNON EVENTS TO, SO    *
+//* THE WEB SHIFT-COVERAGE DASHBOARD HAS SOMETHING TO READ FROM.  *
+//*--------------------------------------------------------------*
+//STEP10   EXEC PGM=CSQUTIL,PARM='HELQ'
+//STEPLIB  DD   DSN=MQM.SCSQAUTH,DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+   COMMAND DDNAME(MQSCIN)
+/*
+//MQSCIN   DD   *
+   DEFINE QLOCAL('HELO.SIGNON.EVENTS')                            +
+          DESCR('HELO SIGNON EVENTS FOR THE SHIFT-COVERAGE')      +
+          MAXDEPTH(5000)                                          +
+          DEFPSIST(YES)                                           +
+          REPLACE
+/*
