@@ -0,0 +1,34 @@
+//HELOMSGD JOB (SYSPROG),'DEFINE HELOMSGT',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* DEFINE THE LANGUAGE-CODED MESSAGE TABLE (HELOMSGT) AND LOAD   *
+//* THE STARTING EN/ES/FR GREETING RECORDS.                       *
+//*--------------------------------------------------------------*
+//STEP10   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+    DELETE HELO.MSGT.KSDS CLUSTER                       -
+           PURGE
+    SET MAXCC = 0
+
+    DEFINE CLUSTER (NAME(HELO.MSGT.KSDS)             -
+           INDEXED                                  -
+           KEYS(2,0)                                -
+           RECORDSIZE(30,30)                        -
+           RECORDS(10,5)                            -
+           FREESPACE(10,10)                         -
+           SHAREOPTIONS(2,3)                        -
+           )                                         -
+           DATA (NAME(HELO.MSGT.KSDS.DATA))          -
+           INDEX(NAME(HELO.MSGT.KSDS.INDEX))
+/*
+//STEP20   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//HELOMSGT DD   DSN=HELO.MSGT.KSDS,DISP=SHR
+//SYSIN    DD   *
+    REPRO INFILE(INPUT) OUTFILE(HELOMSGT)
+/*
+//INPUT    DD   *,LRECL=30,RECFM=FB
+ENHELLO
+ESHOLA
+FRBONJOUR
+/*
