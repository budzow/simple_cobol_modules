@@ -0,0 +1,14 @@
+//HELORPTJ JOB (SYSPROG),'HELO VOLUME RPT',CLASS=A,MSGCLASS=X,
+//             COND=(4,LT)
+//*--------------------------------------------------------------*
+//* NIGHTLY SUMMARY OF HELO TRANSACTION VOLUME BY TERMINAL AND    *
+//* HOUR OF DAY.  RUNS IN THE OVERNIGHT BATCH WINDOW AFTER THE    *
+//* HAUD EXTRAPARTITION TD QUEUE DATASET HAS BEEN CLOSED BY THE   *
+//* CICS REGION SHUTDOWN, SO THE DAY'S AUDIT RECORDS ARE ALL ON   *
+//* THE EXTRACT DATASET BEFORE THIS STEP RUNS.                    *
+//*--------------------------------------------------------------*
+//STEP10   EXEC PGM=HELORPT
+//STEPLIB  DD   DSN=HELO.BATCH.LOADLIB,DISP=SHR
+//HAUDEXT  DD   DSN=HELO.HAUD.EXTRACT.G0000V00,DISP=SHR
+//HELORPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
