@@ -0,0 +1,23 @@
+//HELOPMRD JOB (SYSPROG),'DEFINE OPMSTR',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* DEFINE THE OPERATOR MASTER VSAM KSDS (OPMSTR) USED BY HELLO   *
+//* TO PERSONALIZE THE SIGN-ON GREETING.  KEYED BY OPERATOR ID.   *
+//*--------------------------------------------------------------*
+//STEP10   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+    DELETE HELO.OPMSTR.KSDS CLUSTER                     -
+           PURGE
+    SET MAXCC = 0
+
+    DEFINE CLUSTER (NAME(HELO.OPMSTR.KSDS)          -
+           INDEXED                                  -
+           KEYS(3,0)                                -
+           RECORDSIZE(60,60)                        -
+           RECORDS(500,100)                         -
+           FREESPACE(10,10)                         -
+           SHAREOPTIONS(2,3)                        -
+           )                                         -
+           DATA (NAME(HELO.OPMSTR.KSDS.DATA))        -
+           INDEX(NAME(HELO.OPMSTR.KSDS.INDEX))
+/*
