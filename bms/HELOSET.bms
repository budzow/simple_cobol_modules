@@ -0,0 +1,44 @@
+       PRINT NOGEN
+***********************************************************************
+*    MAPSET  : HELOSET                                                *
+*    MAP     : HELOMAP                                                *
+*    PURPOSE : SIGN-ON GREETING PANEL FOR TRANSACTION HELO            *
+*    NOTES   : HEADER LINE, PROTECTED MESSAGE AREA, PF3=EXIT LINE     *
+***********************************************************************
+HELOSET  DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=(FREEKB,FRSET),                                    X
+               MAPATTS=(COLOR,HILIGHT),                                X
+               TERM=3270-2
+*
+HELOMAP  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(01,01),                                           X
+               LENGTH=18,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               INITIAL='HELO  -  SIGN-ON'
+*
+         DFHMDF POS=(01,65),                                           X
+               LENGTH=14,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='HELO0001'
+*
+HMSG     DFHMDF POS=(03,01),                                           X
+               LENGTH=60,                                              X
+               ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(22,01),                                           X
+               LENGTH=40,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='PF3=EXIT       ENTER=CONTINUE'
+*
+HEMSG    DFHMDF POS=(24,01),                                           X
+               LENGTH=79,                                              X
+               ATTRB=(PROT,BRT,FSET)
+*
+         DFHMSD TYPE=FINAL
