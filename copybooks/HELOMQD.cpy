@@ -0,0 +1,37 @@
+      ******************************************************************
+      *    MQI MESSAGE DESCRIPTOR.  DESCRIBES THE SIGNON EVENT         *
+      *    MESSAGE BEING PUT.  FIELD-FOR-FIELD WITH THE MQM-SUPPLIED   *
+      *    CMQMDV1 COPYBOOK (364 BYTES) -- MQI RESOLVES THIS           *
+      *    STRUCTURE BY FIXED OFFSET, SO NO FIELD MAY BE DROPPED OR    *
+      *    REORDERED EVEN WHEN HELLO ITSELF ONLY SETS A FEW OF THEM.   *
+      ******************************************************************
+       01  HELO-MQMD.
+           05  HELO-MQMD-STRUCID           PIC X(04)  VALUE 'MD  '.
+           05  HELO-MQMD-VERSION           PIC S9(09) COMP VALUE 1.
+           05  HELO-MQMD-REPORT            PIC S9(09) COMP VALUE 0.
+           05  HELO-MQMD-MSGTYPE           PIC S9(09) COMP.
+           05  HELO-MQMD-EXPIRY            PIC S9(09) COMP VALUE -1.
+           05  HELO-MQMD-FEEDBACK          PIC S9(09) COMP VALUE 0.
+           05  HELO-MQMD-ENCODING          PIC S9(09) COMP VALUE 0.
+           05  HELO-MQMD-CODEDCHARSETID    PIC S9(09) COMP VALUE 0.
+           05  HELO-MQMD-FORMAT            PIC X(08)  VALUE SPACE.
+           05  HELO-MQMD-PRIORITY          PIC S9(09) COMP VALUE -1.
+           05  HELO-MQMD-PERSISTENCE       PIC S9(09) COMP.
+           05  HELO-MQMD-MSGID             PIC X(24)  VALUE SPACE.
+           05  HELO-MQMD-CORRELID          PIC X(24)  VALUE SPACE.
+           05  HELO-MQMD-BACKOUTCOUNT      PIC S9(09) COMP VALUE 0.
+           05  HELO-MQMD-REPLYTOQ          PIC X(48)  VALUE SPACE.
+           05  HELO-MQMD-REPLYTOQMGR       PIC X(48)  VALUE SPACE.
+           05  HELO-MQMD-USERIDENTIFIER    PIC X(12)  VALUE SPACE.
+           05  HELO-MQMD-ACCOUNTINGTOKEN   PIC X(32)  VALUE SPACE.
+           05  HELO-MQMD-APPLIDENTITYDATA  PIC X(32)  VALUE SPACE.
+           05  HELO-MQMD-PUTAPPLTYPE       PIC S9(09) COMP VALUE 0.
+           05  HELO-MQMD-PUTAPPLNAME       PIC X(28)  VALUE SPACE.
+           05  HELO-MQMD-PUTDATE           PIC X(08)  VALUE SPACE.
+           05  HELO-MQMD-PUTTIME           PIC X(08)  VALUE SPACE.
+           05  HELO-MQMD-APPLORIGINDATA    PIC X(04)  VALUE SPACE.
+           05  HELO-MQMD-GROUPID           PIC X(24)  VALUE SPACE.
+           05  HELO-MQMD-MSGSEQNUMBER      PIC S9(09) COMP VALUE 1.
+           05  HELO-MQMD-OFFSET            PIC S9(09) COMP VALUE 0.
+           05  HELO-MQMD-MSGFLAGS          PIC S9(09) COMP VALUE 0.
+           05  HELO-MQMD-ORIGINALLENGTH    PIC S9(09) COMP VALUE -1.
