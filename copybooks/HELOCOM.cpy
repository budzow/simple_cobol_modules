@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    COMMAREA LAYOUT FOR TRANSACTION HELO                        *
+      *    CARRIES STATE BETWEEN PSEUDO-CONVERSATIONAL SCREENS          *
+      *    COPIED INTO THE LINKAGE SECTION AS DFHCOMMAREA               *
+      ******************************************************************
+       01  DFHCOMMAREA.
+           05  HELO-CA-STATE           PIC X(01).
+               88  HELO-CA-FIRST-TIME      VALUE SPACE.
+               88  HELO-CA-WAITING-CONT    VALUE 'W'.
+               88  HELO-CA-DONE             VALUE 'D'.
+           05  HELO-CA-OPERID          PIC X(03).
+           05  HELO-CA-OPER-NAME       PIC X(30).
+           05  HELO-CA-LANG-CD         PIC X(02).
+           05  FILLER                 PIC X(34).
