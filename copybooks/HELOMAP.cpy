@@ -0,0 +1,27 @@
+      ******************************************************************
+      *    SYMBOLIC MAP FOR MAPSET HELOSET, MAP HELOMAP                *
+      *    GENERATED FROM BMS SOURCE IN BMS/HELOSET.BMS                 *
+      *    DO NOT HAND-EDIT THE FIELD LAYOUT -- REASSEMBLE THE MAPSET   *
+      ******************************************************************
+       01  HELOMAPI.
+           02  FILLER                  PIC X(21).
+           02  FILLER                  PIC X(17).
+           02  HMSGL                   COMP PIC S9(4).
+           02  HMSGF                   PIC X.
+           02  FILLER REDEFINES HMSGF.
+               03  HMSGA                PIC X.
+           02  HMSGI                   PIC X(60).
+           02  FILLER                  PIC X(43).
+           02  HEMSGL                  COMP PIC S9(4).
+           02  HEMSGF                  PIC X.
+           02  FILLER REDEFINES HEMSGF.
+               03  HEMSGA               PIC X.
+           02  HEMSGI                  PIC X(79).
+       01  HELOMAPO REDEFINES HELOMAPI.
+           02  FILLER                  PIC X(21).
+           02  FILLER                  PIC X(17).
+           02  FILLER                  PIC X(3).
+           02  HMSGO                   PIC X(60).
+           02  FILLER                  PIC X(43).
+           02  FILLER                  PIC X(3).
+           02  HEMSGO                  PIC X(79).
