@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    RECORD LAYOUT FOR THE LANGUAGE-CODED MESSAGE TABLE           *
+      *    (HELOMSGT).  VSAM KSDS, KEYED BY HELO-MSGT-LANG-CD.          *
+      *    EN/ES/FR ARE STOCKED TODAY; ADD A RECORD TO EXTEND.          *
+      ******************************************************************
+       01  HELO-MSGT-RECORD.
+           05  HELO-MSGT-LANG-CD      PIC X(02).
+           05  HELO-MSGT-GREETING     PIC X(20).
+           05  FILLER                 PIC X(08).
