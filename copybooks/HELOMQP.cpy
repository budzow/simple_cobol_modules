@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    MQI PUT MESSAGE OPTIONS.  FIELD-FOR-FIELD WITH THE MQM-     *
+      *    SUPPLIED CMQPMOV1 COPYBOOK (128 BYTES) -- MQI RESOLVES      *
+      *    THIS STRUCTURE BY FIXED OFFSET, SO NO FIELD MAY BE DROPPED  *
+      *    OR REORDERED EVEN WHEN HELLO ITSELF ONLY SETS OPTIONS.      *
+      ******************************************************************
+       01  HELO-MQPMO.
+           05  HELO-MQPMO-STRUCID          PIC X(04)  VALUE 'PMO '.
+           05  HELO-MQPMO-VERSION          PIC S9(09) COMP VALUE 1.
+           05  HELO-MQPMO-OPTIONS          PIC S9(09) COMP.
+           05  HELO-MQPMO-TIMEOUT          PIC S9(09) COMP VALUE -1.
+           05  HELO-MQPMO-CONTEXT          PIC S9(09) COMP VALUE 0.
+           05  HELO-MQPMO-KNOWNDESTCOUNT   PIC S9(09) COMP VALUE 0.
+           05  HELO-MQPMO-UNKNOWNDESTCOUNT PIC S9(09) COMP VALUE 0.
+           05  HELO-MQPMO-INVALIDDESTCOUNT PIC S9(09) COMP VALUE 0.
+           05  HELO-MQPMO-RESOLVEDQNAME    PIC X(48)  VALUE SPACE.
+           05  HELO-MQPMO-RESOLVEDQMGRNAME PIC X(48)  VALUE SPACE.
