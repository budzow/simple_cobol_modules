@@ -0,0 +1,25 @@
+      ******************************************************************
+      *    STANDARD CICS ATTENTION IDENTIFIER VALUES                   *
+      *    LOCAL COPY OF THE CICS-SUPPLIED DFHAID MEMBER, KEPT HERE SO *
+      *    BATCH-STYLE SYNTAX CHECKS OUTSIDE THE CICS SYSLIB RESOLVE.   *
+      ******************************************************************
+       01  DFHAID.
+           02  DFHNULL      PIC X VALUE ' '.
+           02  DFHENTER     PIC X VALUE QUOTE.
+           02  DFHCLEAR     PIC X VALUE '_'.
+           02  DFHPA1       PIC X VALUE '%'.
+           02  DFHPA2       PIC X VALUE '>'.
+           02  DFHPA3       PIC X VALUE ','.
+           02  DFHOPID      PIC X VALUE ';'.
+           02  DFHPF1       PIC X VALUE '1'.
+           02  DFHPF2       PIC X VALUE '2'.
+           02  DFHPF3       PIC X VALUE '3'.
+           02  DFHPF4       PIC X VALUE '4'.
+           02  DFHPF5       PIC X VALUE '5'.
+           02  DFHPF6       PIC X VALUE '6'.
+           02  DFHPF7       PIC X VALUE '7'.
+           02  DFHPF8       PIC X VALUE '8'.
+           02  DFHPF9       PIC X VALUE '9'.
+           02  DFHPF10      PIC X VALUE ':'.
+           02  DFHPF11      PIC X VALUE '#'.
+           02  DFHPF12      PIC X VALUE '@'.
