@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    RECORD LAYOUT FOR THE OPERATOR MASTER FILE (OPMSTR)          *
+      *    VSAM KSDS, KEYED BY HELO-OPMR-OPERID                         *
+      ******************************************************************
+       01  HELO-OPMR-RECORD.
+           05  HELO-OPMR-OPERID       PIC X(03).
+           05  HELO-OPMR-NAME         PIC X(30).
+           05  HELO-OPMR-SHIFT        PIC X(01).
+               88  HELO-OPMR-1ST-SHIFT    VALUE '1'.
+               88  HELO-OPMR-2ND-SHIFT    VALUE '2'.
+               88  HELO-OPMR-3RD-SHIFT    VALUE '3'.
+           05  HELO-OPMR-LANG-CD      PIC X(02).
+           05  FILLER                 PIC X(24).
