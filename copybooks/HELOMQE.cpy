@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    SIGNON EVENT MESSAGE BUFFER PUBLISHED TO MQ FOR THE WEB     *
+      *    SHIFT-COVERAGE DASHBOARD.  OPERATOR ID, TERMINAL, AND THE   *
+      *    SAME DATE/TIME STAMP WRITTEN TO THE AUDIT TRAIL.            *
+      ******************************************************************
+       01  HELO-MQ-EVENT-RECORD.
+           05  HELO-MQE-OPERID           PIC X(03).
+           05  HELO-MQE-TERM-ID          PIC X(04).
+           05  HELO-MQE-DATE             PIC 9(06).
+           05  HELO-MQE-TIME             PIC 9(06).
+           05  FILLER                    PIC X(20).
