@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    AUDIT RECORD WRITTEN TO TD QUEUE HAUD ON EVERY INVOCATION    *
+      *    OF TRANSACTION HELO.  EXTRACTED NIGHTLY FOR THE HELORPT      *
+      *    VOLUME REPORT.                                               *
+      ******************************************************************
+       01  HELO-AUDIT-RECORD.
+           05  HELO-AUD-TERM-ID        PIC X(04).
+           05  HELO-AUD-TASK-NO        PIC 9(07).
+           05  HELO-AUD-OPERID         PIC X(03).
+           05  HELO-AUD-DATE           PIC 9(06).
+           05  HELO-AUD-TIME           PIC 9(06).
+           05  HELO-AUD-EVENT-CD       PIC X(02).
+               88  HELO-AUD-SIGNON-EVT     VALUE 'SO'.
+               88  HELO-AUD-ABEND-EVT      VALUE 'AB'.
+           05  HELO-AUD-ABEND-CODE     PIC X(04).
