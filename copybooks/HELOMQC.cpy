@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    A SMALL LOCAL COPY OF THE MQI CONSTANTS HELLO NEEDS TO      *
+      *    PUBLISH THE SIGNON EVENT.  PENDING THE FULL MQM-SUPPLIED    *
+      *    CMQC COPYBOOK BEING ADDED TO THE SHARED COPYLIB, THIS ONLY  *
+      *    CARRIES THE HANDFUL OF VALUES HELOMQC'S CALLERS ACTUALLY    *
+      *    USE -- DO NOT TREAT IT AS A FULL CMQC REPLACEMENT.          *
+      ******************************************************************
+       01  HELO-MQOT-Q              PIC S9(09) COMP VALUE 1.
+       01  HELO-MQMT-DATAGRAM       PIC S9(09) COMP VALUE 8.
+       01  HELO-MQPER-PERSISTENT    PIC S9(09) COMP VALUE 1.
+       01  HELO-MQCC-OK             PIC S9(09) COMP VALUE 0.
