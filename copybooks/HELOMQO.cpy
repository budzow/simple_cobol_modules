@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    MQI OBJECT DESCRIPTOR.  IDENTIFIES THE QUEUE A SIGNON       *
+      *    EVENT IS PUT TO.  FIELD-FOR-FIELD WITH THE MQM-SUPPLIED     *
+      *    CMQODV1 COPYBOOK (168 BYTES) -- MQI RESOLVES THIS           *
+      *    STRUCTURE BY FIXED OFFSET, SO NO FIELD MAY BE DROPPED OR    *
+      *    REORDERED EVEN WHEN HELLO ITSELF ONLY SETS A FEW OF THEM.   *
+      ******************************************************************
+       01  HELO-MQOD.
+           05  HELO-MQOD-STRUCID           PIC X(04)  VALUE 'OD  '.
+           05  HELO-MQOD-VERSION           PIC S9(09) COMP VALUE 1.
+           05  HELO-MQOD-OBJECTTYPE        PIC S9(09) COMP.
+           05  HELO-MQOD-OBJECTNAME        PIC X(48)  VALUE SPACE.
+           05  HELO-MQOD-OBJECTQMGRNAME    PIC X(48)  VALUE SPACE.
+           05  HELO-MQOD-DYNAMICQNAME      PIC X(48)  VALUE SPACE.
+           05  HELO-MQOD-ALTERNATEUSERID   PIC X(12)  VALUE SPACE.
