@@ -0,0 +1,318 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HELORPT.
+       AUTHOR. D MARSH - ONLINE SYSTEMS.
+       INSTALLATION. WAREHOUSE CICS REGION.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *    MODIFICATION HISTORY                                        *
+      *    ------------------------------------------------------------ *
+      *    DATE     INIT  DESCRIPTION                                  *
+      *    -------- ----  ---------------------------------------------*
+      *    08/09/26  DM   ORIGINAL.  NIGHTLY BATCH SUMMARY OF HELO      *
+      *                   TRANSACTION VOLUME BY TERMINAL AND BY HOUR   *
+      *                   OF DAY, READ FROM THE HAUD AUDIT EXTRACT.    *
+      *    08/09/26  DM   FIXED THE HOUR-OF-DAY SECTION TO PRINT THE   *
+      *                   ACTUAL HOUR (0-23) INSTEAD OF THE RAW TABLE  *
+      *                   SUBSCRIPT (1-24), GAVE TERMINAL OVERFLOW A   *
+      *                   NAMED "OTHR" BUCKET INSTEAD OF RELABELING    *
+      *                   SLOT 50, AND RESTATED THE TABLE-SCAN AND     *
+      *                   PRINT LOOPS AS PERFORMED PARAGRAPHS (AND     *
+      *                   THE SWITCHES/COUNTERS AS 01-LEVEL ITEMS) TO  *
+      *                   MATCH THE REST OF THE HELO SUITE.            *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HELO-EXTRACT-FILE  ASSIGN TO HAUDEXT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT HELO-REPORT-FILE   ASSIGN TO HELORPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HELO-EXTRACT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY HELOAUD.
+
+       FD  HELO-REPORT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  HELO-REPORT-LINE          PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH             PIC X(01)   VALUE 'N'.
+           88  WS-END-OF-FILE             VALUE 'Y'.
+       01  WS-GRAND-TOTAL            PIC 9(07)   VALUE ZERO.
+       01  WS-LINE-COUNT             PIC 9(02)   VALUE ZERO.
+       01  WS-SUB                    PIC 9(02)   VALUE ZERO.
+       01  WS-TERM-SUB               PIC 9(02)   VALUE ZERO.
+       01  WS-TERM-FOUND-SW          PIC X(01)   VALUE 'N'.
+           88  WS-TERM-FOUND              VALUE 'Y'.
+       01  WS-HOUR-SUB               PIC 9(02)   VALUE ZERO.
+
+       01  WS-TERM-TABLE.
+           05  WS-TERM-ENTRY         OCCURS 50 TIMES
+                                      INDEXED BY WS-TERM-IDX.
+               10  WS-TERM-ID        PIC X(04).
+               10  WS-TERM-COUNT     PIC 9(07).
+
+       01  WS-HOUR-TABLE.
+           05  WS-HOUR-COUNT         PIC 9(07) OCCURS 24 TIMES
+                                      INDEXED BY WS-HOUR-IDX.
+
+       01  WS-HEADING-1.
+           05  FILLER                PIC X(01)   VALUE SPACE.
+           05  FILLER                PIC X(40)
+               VALUE 'HELO TRANSACTION VOLUME REPORT'.
+           05  FILLER                PIC X(92)   VALUE SPACE.
+
+       01  WS-HEADING-2.
+           05  FILLER                PIC X(01)   VALUE SPACE.
+           05  FILLER                PIC X(20)
+               VALUE 'TERMINAL ID'.
+           05  FILLER                PIC X(12)
+               VALUE 'TASK COUNT'.
+           05  FILLER                PIC X(100)  VALUE SPACE.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                PIC X(01)   VALUE SPACE.
+           05  DL-TERM-ID            PIC X(04).
+           05  FILLER                PIC X(16)   VALUE SPACE.
+           05  DL-TERM-COUNT         PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(101)  VALUE SPACE.
+
+       01  WS-HOUR-HEADING.
+           05  FILLER                PIC X(01)   VALUE SPACE.
+           05  FILLER                PIC X(20)
+               VALUE 'HOUR OF DAY'.
+           05  FILLER                PIC X(12)
+               VALUE 'TASK COUNT'.
+           05  FILLER                PIC X(100)  VALUE SPACE.
+
+       01  WS-HOUR-LINE.
+           05  FILLER                PIC X(01)   VALUE SPACE.
+           05  HL-HOUR               PIC Z9.
+           05  FILLER                PIC X(18)   VALUE SPACE.
+           05  HL-HOUR-COUNT         PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(101)  VALUE SPACE.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                PIC X(01)   VALUE SPACE.
+           05  FILLER                PIC X(20)
+               VALUE 'GRAND TOTAL'.
+           05  TL-GRAND-TOTAL        PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(100)  VALUE SPACE.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-EXTRACT THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+           PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+           PERFORM 4000-TERMINATE THRU 4000-EXIT.
+
+           GOBACK.
+
+      ******************************************************************
+      *    1000-INITIALIZE -- OPEN FILES, CLEAR THE ACCUMULATOR TABLES *
+      ******************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT  HELO-EXTRACT-FILE
+                OUTPUT HELO-REPORT-FILE.
+
+           PERFORM 1100-CLEAR-TERM-SLOT THRU 1100-EXIT
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 50.
+
+           PERFORM 1200-CLEAR-HOUR-SLOT THRU 1200-EXIT
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 24.
+
+           READ HELO-EXTRACT-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1100-CLEAR-TERM-SLOT -- BLANKS ONE SLOT OF THE TERMINAL      *
+      *    ACCUMULATOR TABLE.  WS-SUB IS SET BY THE VARYING CLAUSE ON   *
+      *    THE PERFORM IN 1000-INITIALIZE.                              *
+      ******************************************************************
+       1100-CLEAR-TERM-SLOT.
+
+           MOVE SPACE TO WS-TERM-ID (WS-SUB)
+           MOVE ZERO  TO WS-TERM-COUNT (WS-SUB).
+
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1200-CLEAR-HOUR-SLOT -- ZEROES ONE SLOT OF THE HOUR-OF-DAY   *
+      *    ACCUMULATOR TABLE.  WS-SUB IS SET BY THE VARYING CLAUSE ON   *
+      *    THE PERFORM IN 1000-INITIALIZE.                              *
+      ******************************************************************
+       1200-CLEAR-HOUR-SLOT.
+
+           MOVE ZERO TO WS-HOUR-COUNT (WS-SUB).
+
+       1200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-PROCESS-EXTRACT -- TALLY ONE AUDIT RECORD INTO THE      *
+      *    TERMINAL AND HOUR-OF-DAY ACCUMULATOR TABLES.                 *
+      ******************************************************************
+       2000-PROCESS-EXTRACT.
+
+           ADD 1 TO WS-GRAND-TOTAL.
+
+           PERFORM 2100-ACCUM-TERMINAL THRU 2100-EXIT.
+           PERFORM 2200-ACCUM-HOUR THRU 2200-EXIT.
+
+           READ HELO-EXTRACT-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2100-ACCUM-TERMINAL -- FIND OR ADD THE TERMINAL'S TABLE      *
+      *    ENTRY AND BUMP ITS COUNT.  SLOTS 1-49 HOLD THE FIRST 49      *
+      *    DISTINCT TERMINAL IDS SEEN IN A DAY; SLOT 50 IS A NAMED      *
+      *    "OTHR" OVERFLOW BUCKET FOR ANY TERMINAL BEYOND THAT.         *
+      ******************************************************************
+       2100-ACCUM-TERMINAL.
+
+           MOVE 'N' TO WS-TERM-FOUND-SW
+           MOVE ZERO TO WS-TERM-SUB
+
+           PERFORM 2110-FIND-TERM-SLOT THRU 2110-EXIT
+               VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > 49 OR WS-TERM-FOUND.
+
+           IF WS-TERM-SUB = ZERO
+               MOVE 50 TO WS-TERM-SUB
+               MOVE 'OTHR' TO WS-TERM-ID (50)
+           ELSE
+               MOVE HELO-AUD-TERM-ID TO WS-TERM-ID (WS-TERM-SUB)
+           END-IF
+
+           ADD 1 TO WS-TERM-COUNT (WS-TERM-SUB).
+
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2110-FIND-TERM-SLOT -- TESTS ONE SLOT OF THE TERMINAL        *
+      *    ACCUMULATOR TABLE FOR A MATCH ON THE CURRENT RECORD'S        *
+      *    TERMINAL ID, OR FOR THE FIRST UNUSED SLOT.  WS-SUB IS SET    *
+      *    BY THE VARYING CLAUSE ON THE PERFORM IN 2100-ACCUM-TERMINAL. *
+      ******************************************************************
+       2110-FIND-TERM-SLOT.
+
+           IF WS-TERM-ID (WS-SUB) = HELO-AUD-TERM-ID
+                   OR WS-TERM-ID (WS-SUB) = SPACE
+               MOVE WS-SUB TO WS-TERM-SUB
+               SET WS-TERM-FOUND TO TRUE
+           END-IF.
+
+       2110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2200-ACCUM-HOUR -- BUMP THE COUNT FOR THE RECORD'S HOUR OF   *
+      *    DAY, TAKEN FROM THE FIRST TWO DIGITS OF HELO-AUD-TIME.       *
+      ******************************************************************
+       2200-ACCUM-HOUR.
+
+           COMPUTE WS-HOUR-SUB = (HELO-AUD-TIME / 10000) + 1.
+
+           ADD 1 TO WS-HOUR-COUNT (WS-HOUR-SUB).
+
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3000-PRINT-REPORT -- WRITES THE TERMINAL AND HOUR-OF-DAY     *
+      *    SECTIONS OF THE REPORT, PLUS THE GRAND TOTAL LINE.           *
+      ******************************************************************
+       3000-PRINT-REPORT.
+
+           WRITE HELO-REPORT-LINE FROM WS-HEADING-1.
+           MOVE SPACE TO HELO-REPORT-LINE
+           WRITE HELO-REPORT-LINE.
+           WRITE HELO-REPORT-LINE FROM WS-HEADING-2.
+
+           PERFORM 3100-PRINT-TERM-LINE THRU 3100-EXIT
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 50.
+
+           MOVE SPACE TO HELO-REPORT-LINE
+           WRITE HELO-REPORT-LINE.
+           WRITE HELO-REPORT-LINE FROM WS-HOUR-HEADING.
+
+           PERFORM 3200-PRINT-HOUR-LINE THRU 3200-EXIT
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 24.
+
+           MOVE SPACE TO HELO-REPORT-LINE
+           WRITE HELO-REPORT-LINE.
+           MOVE WS-GRAND-TOTAL TO TL-GRAND-TOTAL
+           WRITE HELO-REPORT-LINE FROM WS-TOTAL-LINE.
+
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3100-PRINT-TERM-LINE -- PRINTS ONE DETAIL LINE FOR A USED    *
+      *    SLOT OF THE TERMINAL ACCUMULATOR TABLE.  WS-SUB IS SET BY    *
+      *    THE VARYING CLAUSE ON THE PERFORM IN 3000-PRINT-REPORT.      *
+      ******************************************************************
+       3100-PRINT-TERM-LINE.
+
+           IF WS-TERM-ID (WS-SUB) NOT = SPACE
+               MOVE WS-TERM-ID (WS-SUB)    TO DL-TERM-ID
+               MOVE WS-TERM-COUNT (WS-SUB) TO DL-TERM-COUNT
+               WRITE HELO-REPORT-LINE FROM WS-DETAIL-LINE
+           END-IF.
+
+       3100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3200-PRINT-HOUR-LINE -- PRINTS ONE DETAIL LINE FOR ONE HOUR  *
+      *    OF THE HOUR-OF-DAY ACCUMULATOR TABLE.  WS-SUB IS SET BY THE  *
+      *    VARYING CLAUSE ON THE PERFORM IN 3000-PRINT-REPORT.          *
+      ******************************************************************
+       3200-PRINT-HOUR-LINE.
+
+           COMPUTE HL-HOUR = WS-SUB - 1
+           MOVE WS-HOUR-COUNT (WS-SUB) TO HL-HOUR-COUNT
+           WRITE HELO-REPORT-LINE FROM WS-HOUR-LINE.
+
+       3200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    4000-TERMINATE -- CLOSE FILES AND END THE RUN.               *
+      ******************************************************************
+       4000-TERMINATE.
+
+           CLOSE HELO-EXTRACT-FILE
+                 HELO-REPORT-FILE.
+
+       4000-EXIT.
+           EXIT.
